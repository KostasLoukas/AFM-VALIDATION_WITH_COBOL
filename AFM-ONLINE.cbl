@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AFM-ONLINE.
+      ***------------------------------------------------------------***
+      ***  CICS PSEUDO-CONVERSATIONAL FRONT-END FOR AFM ENTRY.        ***
+      ***  FRONT-DESK STAFF KEY THE AFM INTO THE AFMMAP1 SCREEN AND   ***
+      ***  GET THE VALID/INVALID RESULT BACK ON THE SAME SCREEN, AND  ***
+      ***  CAN RE-ENTER IT WITHOUT RESTARTING THE TRANSACTION. THE    ***
+      ***  SCREEN ALSO TAKES A LANGUAGE CHOICE (E/G) SO FRONT-DESK    ***
+      ***  STAFF WHO READ GREEK SEE THE RESULT IN GREEK.              ***
+      ***------------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY AFMMAPC.
+
+       01  WS-RESP                          PIC S9(8) COMP.
+      *    PASSED BACK ON EVERY EXEC CICS RETURN SOLELY SO EIBCALEN IS
+      *    NON-ZERO ON THE NEXT INVOCATION - THIS PROGRAM KEEPS NO
+      *    CONVERSATIONAL STATE OF ITS OWN, SO THE CONTENT IS UNUSED
+       01  WS-DUMMY-COMMAREA                PIC X     VALUE SPACE.
+       01  WS-CALL-PARMS.
+           05  WC-AFM-NUMBER                PIC X(9).
+           05  WC-CUSTOMER-NAME             PIC X(30).
+           05  WC-RETURN-CODE               PIC XX.
+           05  WC-AFM-CATEGORY              PIC X.
+           05  WC-LANGUAGE-CODE             PIC X    VALUE 'E'.
+           05  WC-USER-ID                   PIC X(8).
+           05  WC-CALLER-TYPE               PIC X    VALUE 'O'.
+           05  WC-MESSAGE-TEXT              PIC X(50).
+
+      ***------------------------------------------------------------***
+      ***  CICS-SAFE COPIES OF THE CUSTOMER-MASTER AND AUDIT-TRAIL    ***
+      ***  RECORD LAYOUTS FROM AFM-VALIDATION.CBL. THESE FILES ARE    ***
+      ***  READ/WRITTEN HERE VIA EXEC CICS FILE CONTROL AGAINST THE   ***
+      ***  FCT-DEFINED CUSTMAST/AFMAUDT FILES, RATHER THAN BY NATIVE  ***
+      ***  OPEN/READ/WRITE - NATIVE FILE I/O IS NOT A SUPPORTED       ***
+      ***  PATTERN FOR A PROGRAM RUNNING UNDER CICS, SO THE SCREEN    ***
+      ***  PROGRAM DOES NOT RELY ON THE SUBROUTINE'S BATCH-STYLE      ***
+      ***  DUPLICATE-CHECK/AUDIT-LOG PARAGRAPHS (SEE WC-CALLER-TYPE). ***
+      ***------------------------------------------------------------***
+       01  CM-RECORD-WS.
+           05  CM-AFM-WS                    PIC X(9).
+           05  CM-CUSTOMER-NAME-WS          PIC X(30).
+           05  FILLER                       PIC X(41).
+
+       01  AUD-RECORD-WS.
+           05  AUD-AFM-WS                   PIC X(9).
+           05  AUD-TIMESTAMP-WS             PIC X(21).
+           05  AUD-OUTCOME-WS               PIC X(7).
+           05  AUD-USER-ID-WS               PIC X(8).
+           05  AUD-REASON-WS                PIC X(50).
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           IF EIBCALEN = 0
+              GO TO NO-INPUT-RTN
+           END-IF.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(NO-INPUT-RTN)
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('AFMMAP1')
+                              MAPSET('AFMSET')
+                              INTO(AFMMAP1I)
+           END-EXEC.
+           PERFORM VALIDATE-SCREEN-RTN.
+           PERFORM SEND-SCREEN-RTN.
+           EXEC CICS RETURN TRANSID('AFMV')
+                             COMMAREA(WS-DUMMY-COMMAREA)
+                             LENGTH(1)
+           END-EXEC.
+           GOBACK.
+
+      ***------------------------------------------------------------***
+      ***  FIRST-TIME ENTRY (EIBCALEN = 0) OR A MAPFAIL ON RECEIVE -  ***
+      ***  JUST SEND A BLANK SCREEN AND WAIT FOR THE OPERATOR TO KEY  ***
+      ***  AN AFM                                                     ***
+      ***------------------------------------------------------------***
+       NO-INPUT-RTN.
+           MOVE SPACES TO MSGLINEO.
+           MOVE 'E' TO LANGO.
+           EXEC CICS SEND MAP('AFMMAP1')
+                           MAPSET('AFMSET')
+                           FROM(AFMMAP1O)
+                           ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID('AFMV')
+                             COMMAREA(WS-DUMMY-COMMAREA)
+                             LENGTH(1)
+           END-EXEC.
+           GOBACK.
+
+      ***------------------------------------------------------------***
+      ***  CALLS THE SAME AFM-VALIDATION-SUBRTN USED BY THE BATCH     ***
+      ***  DRIVER SO THE ON-LINE SCREEN AND THE BATCH JOB AGREE ON    ***
+      ***  WHAT IS VALID. WC-CALLER-TYPE = 'O' TELLS THE SUBROUTINE   ***
+      ***  TO SKIP ITS OWN NATIVE FILE I/O, SINCE THIS PROGRAM DOES   ***
+      ***  THE DUPLICATE-CHECK/AUDIT-LOG ITSELF, CICS-SAFE, BELOW.    ***
+      ***------------------------------------------------------------***
+       VALIDATE-SCREEN-RTN.
+           MOVE AFMI TO WC-AFM-NUMBER.
+           MOVE CUSTNAMI TO WC-CUSTOMER-NAME.
+           MOVE EIBTRMID TO WC-USER-ID.
+           IF LANGI = 'G'
+              MOVE 'G' TO WC-LANGUAGE-CODE
+           ELSE
+              MOVE 'E' TO WC-LANGUAGE-CODE
+           END-IF.
+           MOVE 'O' TO WC-CALLER-TYPE.
+           CALL 'AFM-VALIDATION-SUBRTN' USING WC-AFM-NUMBER
+                                              WC-CUSTOMER-NAME
+                                              WC-RETURN-CODE
+                                              WC-AFM-CATEGORY
+                                              WC-LANGUAGE-CODE
+                                              WC-USER-ID
+                                              WC-CALLER-TYPE
+                                              WC-MESSAGE-TEXT.
+           IF WC-RETURN-CODE = '00'
+              PERFORM DUPLICATE-CHECK-RTN
+           END-IF.
+           PERFORM AUDIT-LOG-RTN.
+
+      ***------------------------------------------------------------***
+      ***  CICS-SAFE EQUIVALENT OF THE SUBROUTINE'S DUPLICATE-CHECK-  ***
+      ***  RTN - READS CUSTMAST BY AFM (THE RECORD KEY) THROUGH FILE  ***
+      ***  CONTROL INSTEAD OF NATIVE I/O. IF THE AFM IS ALREADY ON    ***
+      ***  FILE UNDER A DIFFERENT CUSTOMER NAME IT IS FLAGGED AS A    ***
+      ***  DUPLICATE, USING THE SAME WORDING AS THE SUBROUTINE'S      ***
+      ***  MESSAGE TABLE FOR RETURN CODE '30'.                        ***
+      ***------------------------------------------------------------***
+       DUPLICATE-CHECK-RTN.
+           EXEC CICS READ FILE('CUSTMAST')
+                           INTO(CM-RECORD-WS)
+                           RIDFLD(WC-AFM-NUMBER)
+                           RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              IF CM-CUSTOMER-NAME-WS NOT = WC-CUSTOMER-NAME
+                 MOVE '30' TO WC-RETURN-CODE
+                 IF WC-LANGUAGE-CODE = 'G'
+                    MOVE 'TO AFM YPARXEI IDI STO ARXEIO!'
+                        TO WC-MESSAGE-TEXT
+                 ELSE
+                    MOVE '***AFM ALREADY ON FILE!' TO WC-MESSAGE-TEXT
+                 END-IF
+              END-IF
+           END-IF.
+
+      ***------------------------------------------------------------***
+      ***  CICS-SAFE EQUIVALENT OF THE SUBROUTINE'S AUDIT-LOG-RTN -   ***
+      ***  WRITES ONE AUDIT RECORD PER TRANSACTION TO AFMAUDT (AN     ***
+      ***  ENTRY-SEQUENCED FILE UNDER CICS, SO NO RIDFLD IS NEEDED)   ***
+      ***  THROUGH FILE CONTROL INSTEAD OF NATIVE I/O.                ***
+      ***------------------------------------------------------------***
+       AUDIT-LOG-RTN.
+           MOVE WC-AFM-NUMBER TO AUD-AFM-WS.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP-WS.
+           MOVE WC-USER-ID TO AUD-USER-ID-WS.
+           IF WC-RETURN-CODE = '00'
+              MOVE 'VALID' TO AUD-OUTCOME-WS
+              MOVE SPACES TO AUD-REASON-WS
+           ELSE
+              MOVE 'INVALID' TO AUD-OUTCOME-WS
+              MOVE WC-MESSAGE-TEXT TO AUD-REASON-WS
+           END-IF.
+           EXEC CICS WRITE FILE('AFMAUDT')
+                            FROM(AUD-RECORD-WS)
+                            RESP(WS-RESP)
+           END-EXEC.
+
+      ***------------------------------------------------------------***
+      ***  BUILDS THE OUTPUT MAP FROM THE SUBROUTINE RESULT SO THE    ***
+      ***  OPERATOR SEES THE OUTCOME ON THE SAME SCREEN AND CAN       ***
+      ***  RE-KEY THE AFM WITHOUT RESTARTING THE TRANSACTION. THE     ***
+      ***  REASON TEXT COMES STRAIGHT FROM WC-MESSAGE-TEXT (SET BY    ***
+      ***  THE SUBROUTINE'S OWN MESSAGE TABLE, ALREADY IN THE         ***
+      ***  OPERATOR'S CHOSEN LANGUAGE) SO THIS SCREEN DOES NOT KEEP   ***
+      ***  ITS OWN COPY OF THE RETURN-CODE-TO-TEXT LOGIC.             ***
+      ***------------------------------------------------------------***
+       SEND-SCREEN-RTN.
+           MOVE AFMI TO AFMO.
+           MOVE CUSTNAMI TO CUSTNAMO.
+           MOVE LANGI TO LANGO.
+           IF WC-RETURN-CODE = '00'
+              MOVE 'VALID' TO RESULTO
+              MOVE SPACES  TO REASONO
+           ELSE
+              MOVE 'INVALID' TO RESULTO
+              MOVE WC-MESSAGE-TEXT TO REASONO
+           END-IF.
+           MOVE 'PRESS ENTER TO VALIDATE ANOTHER AFM' TO MSGLINEO.
+       END PROGRAM AFM-ONLINE.
