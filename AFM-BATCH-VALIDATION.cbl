@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AFM-BATCH-VALIDATION.
+      ***------------------------------------------------------------***
+      ***  BATCH DRIVER - READS AFM-INPUT-FILE (ONE AFM PER RECORD,   ***
+      ***  FROM A CUSTOMER EXTRACT), CALLS AFM-VALIDATION-SUBRTN FOR  ***
+      ***  EACH RECORD AND WRITES AFM-OUTPUT-FILE FLAGGING EACH AFM   ***
+      ***  VALID OR INVALID WITH THE SPECIFIC REJECTION REASON.       ***
+      ***------------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFM-INPUT-FILE       ASSIGN TO AFMIN01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT AFM-OUTPUT-FILE      ASSIGN TO AFMOUT01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CHECKPOINT-FILE      ASSIGN TO AFMCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFM-INPUT-FILE.
+       01  BI-AFM-RECORD.
+           05  BI-AFM                       PIC X(9).
+           05  BI-CUSTOMER-NAME             PIC X(30).
+           05  FILLER                       PIC X(41).
+
+       FD  AFM-OUTPUT-FILE.
+       01  BO-RESULT-RECORD.
+           05  BO-AFM                       PIC X(9).
+           05  FILLER                       PIC X(1).
+           05  BO-STATUS                    PIC X(7).
+           05  FILLER                       PIC X(1).
+           05  BO-CATEGORY                  PIC X(10).
+           05  FILLER                       PIC X(1).
+           05  BO-REASON                    PIC X(50).
+
+       FD  CHECKPOINT-FILE.
+       01  CK-RECORD.
+           05  CK-RECORDS-PROCESSED         PIC 9(7).
+           05  CK-VALID                     PIC 9(7).
+           05  CK-ZERO-AFM                  PIC 9(7).
+           05  CK-CHARS-AND-SPACES          PIC 9(7).
+           05  CK-SPACES                    PIC 9(7).
+           05  CK-CHARS                     PIC 9(7).
+           05  CK-CHECK-DIGIT                PIC 9(7).
+           05  CK-DUPLICATE                 PIC 9(7).
+           05  CK-OTHER                     PIC 9(7).
+           05  FILLER                       PIC X(17).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  EOF-SW                       PIC 9    VALUE 0.
+               88  END-OF-INPUT                VALUE 1.
+       01  WS-CALL-PARMS.
+           05  WC-AFM-NUMBER                PIC X(9).
+           05  WC-CUSTOMER-NAME             PIC X(30).
+           05  WC-RETURN-CODE               PIC XX.
+           05  WC-AFM-CATEGORY              PIC X.
+           05  WC-LANGUAGE-CODE             PIC X    VALUE 'E'.
+           05  WC-USER-ID                   PIC X(8) VALUE 'BATCH'.
+           05  WC-CALLER-TYPE               PIC X    VALUE 'B'.
+           05  WC-MESSAGE-TEXT              PIC X(50).
+       01  WS-REPORT-COUNTERS               COMP.
+           05  CT-RECORDS-READ              PIC 9(7) VALUE 0.
+           05  CT-VALID                     PIC 9(7) VALUE 0.
+           05  CT-ZERO-AFM                  PIC 9(7) VALUE 0.
+           05  CT-CHARS-AND-SPACES          PIC 9(7) VALUE 0.
+           05  CT-SPACES                    PIC 9(7) VALUE 0.
+           05  CT-CHARS                     PIC 9(7) VALUE 0.
+           05  CT-CHECK-DIGIT               PIC 9(7) VALUE 0.
+           05  CT-DUPLICATE                 PIC 9(7) VALUE 0.
+           05  CT-OTHER                     PIC 9(7) VALUE 0.
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CKPT-STATUS               PIC XX   VALUE '00'.
+           05  WS-RESTART-COUNT             PIC 9(7) VALUE 0.
+           05  WS-SKIP-COUNT                PIC 9(7) VALUE 0.
+           05  CHECKPOINT-INTERVAL          PIC 9(7) VALUE 100.
+       01  WS-OUT-STATUS                    PIC XX   VALUE '00'.
+       01  WS-IN-STATUS                     PIC XX   VALUE '00'.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INITIALIZE-RTN.
+           PERFORM PROCESS-RTN UNTIL END-OF-INPUT.
+           PERFORM TERMINATE-RTN.
+           GOBACK.
+
+      ***------------------------------------------------------------***
+      ***  OPENS THE INPUT FILE, RESTARTS FROM THE LAST CHECKPOINT    ***
+      ***  (IF ANY), OPENS THE OUTPUT FILE ACCORDINGLY (SEE           ***
+      ***  OPEN-OUTPUT-FILE-RTN) AND PRIMES THE READ                  ***
+      ***------------------------------------------------------------***
+       INITIALIZE-RTN.
+           OPEN INPUT AFM-INPUT-FILE.
+           IF WS-IN-STATUS NOT = '00'
+              DISPLAY '***AFM-INPUT-FILE OPEN FAILED - STATUS '
+                      WS-IN-STATUS
+              STOP RUN
+           END-IF.
+           PERFORM RESTART-RTN.
+           PERFORM OPEN-OUTPUT-FILE-RTN.
+           PERFORM SKIP-INPUT-RTN
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                  OR END-OF-INPUT.
+           PERFORM READ-INPUT-RTN.
+
+      ***------------------------------------------------------------***
+      ***  A RESTARTED RUN MUST APPEND TO THE RESULT RECORDS A PRIOR  ***
+      ***  RUN ALREADY WROTE BEFORE THE CHECKPOINT POINT, NOT         ***
+      ***  TRUNCATE THEM, SO AFM-OUTPUT-FILE IS OPENED EXTEND WHENEVER ***
+      ***  RESTART-RTN FOUND A CHECKPOINT TO RESUME FROM - FALLING    ***
+      ***  BACK TO OPEN OUTPUT ONLY WHEN THE FILE DOES NOT YET EXIST   ***
+      ***  (STATUS '35'), THE SAME FALLBACK AFM-VALIDATION-SUBRTN      ***
+      ***  USES FOR THE AUDIT TRAIL.                                  ***
+      ***------------------------------------------------------------***
+       OPEN-OUTPUT-FILE-RTN.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND AFM-OUTPUT-FILE
+              IF WS-OUT-STATUS = '35'
+                 OPEN OUTPUT AFM-OUTPUT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT AFM-OUTPUT-FILE
+           END-IF.
+
+      ***------------------------------------------------------------***
+      ***  READS THE CHECKPOINT FILE LEFT BY A PRIOR RUN, IF ANY, SO  ***
+      ***  A RERUN CAN SKIP THE RECORDS ALREADY VALIDATED AND         ***
+      ***  REPORTED INSTEAD OF REPROCESSING THE WHOLE FILE, AND       ***
+      ***  RESTORES THE CONTROL-REPORT COUNTERS TO THE PRIOR RUN'S    ***
+      ***  TOTALS SO THE END-OF-JOB REPORT COVERS THE WHOLE FILE      ***
+      ***  INSTEAD OF JUST THE SEGMENT PROCESSED SINCE THE RESTART.   ***
+      ***------------------------------------------------------------***
+       RESTART-RTN.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE CK-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                      MOVE CK-RECORDS-PROCESSED TO CT-RECORDS-READ
+                      MOVE CK-VALID             TO CT-VALID
+                      MOVE CK-ZERO-AFM          TO CT-ZERO-AFM
+                      MOVE CK-CHARS-AND-SPACES  TO CT-CHARS-AND-SPACES
+                      MOVE CK-SPACES            TO CT-SPACES
+                      MOVE CK-CHARS             TO CT-CHARS
+                      MOVE CK-CHECK-DIGIT       TO CT-CHECK-DIGIT
+                      MOVE CK-DUPLICATE         TO CT-DUPLICATE
+                      MOVE CK-OTHER             TO CT-OTHER
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'RESTARTING AFTER CHECKPOINT - SKIPPING '
+                      WS-RESTART-COUNT ' ALREADY-PROCESSED RECORDS'
+           END-IF.
+
+      ***------------------------------------------------------------***
+      ***  VALIDATES ONE AFM RECORD, WRITES THE RESULT RECORD AND     ***
+      ***  TAKES A CHECKPOINT EVERY CHECKPOINT-INTERVAL RECORDS       ***
+      ***------------------------------------------------------------***
+       PROCESS-RTN.
+           MOVE BI-AFM TO WC-AFM-NUMBER.
+           MOVE BI-CUSTOMER-NAME TO WC-CUSTOMER-NAME.
+           CALL 'AFM-VALIDATION-SUBRTN' USING WC-AFM-NUMBER
+                                              WC-CUSTOMER-NAME
+                                              WC-RETURN-CODE
+                                              WC-AFM-CATEGORY
+                                              WC-LANGUAGE-CODE
+                                              WC-USER-ID
+                                              WC-CALLER-TYPE
+                                              WC-MESSAGE-TEXT.
+           PERFORM BUILD-OUTPUT-RTN.
+           WRITE BO-RESULT-RECORD.
+           IF FUNCTION MOD(CT-RECORDS-READ, CHECKPOINT-INTERVAL) = 0
+              PERFORM CHECKPOINT-RTN
+           END-IF.
+           PERFORM READ-INPUT-RTN.
+
+      ***------------------------------------------------------------***
+      ***  READS THE NEXT AFM INPUT RECORD TO BE VALIDATED. SAFE TO   ***
+      ***  PERFORM AFTER END-OF-FILE HAS ALREADY BEEN REACHED - IT    ***
+      ***  SIMPLY DOES NOTHING, RATHER THAN READING PAST END OF FILE  ***
+      ***------------------------------------------------------------***
+       READ-INPUT-RTN.
+           IF NOT END-OF-INPUT
+              READ AFM-INPUT-FILE
+                  AT END
+                      MOVE 1 TO EOF-SW
+                  NOT AT END
+                      ADD 1 TO CT-RECORDS-READ
+              END-READ
+           END-IF.
+
+      ***------------------------------------------------------------***
+      ***  READS AND DISCARDS ONE INPUT RECORD THAT WAS ALREADY       ***
+      ***  VALIDATED AND REPORTED BEFORE THE LAST CHECKPOINT. THE     ***
+      ***  CALLING PERFORM STOPS AS SOON AS END-OF-FILE IS HIT, SO    ***
+      ***  A CHECKPOINTED RESTART COUNT LARGER THAN THE RERUN'S       ***
+      ***  INPUT FILE CANNOT DRIVE A READ PAST END OF FILE.           ***
+      ***------------------------------------------------------------***
+       SKIP-INPUT-RTN.
+           READ AFM-INPUT-FILE
+               AT END MOVE 1 TO EOF-SW
+           END-READ.
+           ADD 1 TO WS-SKIP-COUNT.
+
+      ***------------------------------------------------------------***
+      ***  RECORDS HOW MANY INPUT RECORDS HAVE BEEN VALIDATED AND     ***
+      ***  REPORTED SO FAR, TOGETHER WITH THE FULL CONTROL-REPORT     ***
+      ***  COUNTER BREAKDOWN, SO A RERUN CAN RESUME FROM THIS POINT   ***
+      ***  WITH THE CONTROL REPORT STILL SHOWING JOB-WIDE TOTALS.      ***
+      ***------------------------------------------------------------***
+       CHECKPOINT-RTN.
+           MOVE CT-RECORDS-READ     TO CK-RECORDS-PROCESSED
+           MOVE CT-VALID             TO CK-VALID
+           MOVE CT-ZERO-AFM          TO CK-ZERO-AFM
+           MOVE CT-CHARS-AND-SPACES  TO CK-CHARS-AND-SPACES
+           MOVE CT-SPACES            TO CK-SPACES
+           MOVE CT-CHARS             TO CK-CHARS
+           MOVE CT-CHECK-DIGIT       TO CK-CHECK-DIGIT
+           MOVE CT-DUPLICATE         TO CK-DUPLICATE
+           MOVE CT-OTHER             TO CK-OTHER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ***------------------------------------------------------------***
+      ***  TRANSLATES THE SUBROUTINE RETURN CODE INTO THE OUTPUT      ***
+      ***  STATUS/CATEGORY FIELDS AND BUMPS THE RIGHT CONTROL-REPORT  ***
+      ***  COUNTER. THE REASON TEXT ITSELF COMES STRAIGHT FROM        ***
+      ***  WC-MESSAGE-TEXT (SET BY THE SUBROUTINE'S OWN MESSAGE       ***
+      ***  TABLE) SO THIS DRIVER DOES NOT KEEP A SECOND COPY OF THE   ***
+      ***  RETURN-CODE-TO-TEXT LOGIC.                                 ***
+      ***------------------------------------------------------------***
+       BUILD-OUTPUT-RTN.
+           MOVE BI-AFM TO BO-AFM.
+           MOVE SPACES TO BO-CATEGORY.
+           EVALUATE WC-RETURN-CODE
+             WHEN '00'
+               MOVE 'VALID'   TO BO-STATUS
+               MOVE SPACES    TO BO-REASON
+               ADD 1 TO CT-VALID
+               EVALUATE WC-AFM-CATEGORY
+                 WHEN 'C'
+                   MOVE 'COMPANY'    TO BO-CATEGORY
+                 WHEN 'I'
+                   MOVE 'INDIVIDUAL' TO BO-CATEGORY
+               END-EVALUATE
+             WHEN '10'
+               MOVE 'INVALID' TO BO-STATUS
+               MOVE WC-MESSAGE-TEXT TO BO-REASON
+               ADD 1 TO CT-ZERO-AFM
+             WHEN '11'
+               MOVE 'INVALID' TO BO-STATUS
+               MOVE WC-MESSAGE-TEXT TO BO-REASON
+               ADD 1 TO CT-CHARS-AND-SPACES
+             WHEN '12'
+               MOVE 'INVALID' TO BO-STATUS
+               MOVE WC-MESSAGE-TEXT TO BO-REASON
+               ADD 1 TO CT-SPACES
+             WHEN '13'
+               MOVE 'INVALID' TO BO-STATUS
+               MOVE WC-MESSAGE-TEXT TO BO-REASON
+               ADD 1 TO CT-CHARS
+             WHEN '20'
+               MOVE 'INVALID' TO BO-STATUS
+               MOVE WC-MESSAGE-TEXT TO BO-REASON
+               ADD 1 TO CT-CHECK-DIGIT
+             WHEN '30'
+               MOVE 'INVALID' TO BO-STATUS
+               MOVE WC-MESSAGE-TEXT TO BO-REASON
+               ADD 1 TO CT-DUPLICATE
+             WHEN OTHER
+               MOVE 'INVALID' TO BO-STATUS
+               MOVE 'UNKNOWN ERROR'               TO BO-REASON
+               ADD 1 TO CT-OTHER
+           END-EVALUATE.
+
+      ***------------------------------------------------------------***
+      ***  DISPLAYS THE END-OF-JOB CONTROL REPORT SO THE RECONCILI-   ***
+      ***  ATION TEAM CAN SEE THE RUN TOTALS AT A GLANCE               ***
+      ***------------------------------------------------------------***
+       REPORT-RTN.
+           DISPLAY '===================================='.
+           DISPLAY 'AFM BATCH VALIDATION - CONTROL REPORT'.
+           DISPLAY '===================================='.
+           DISPLAY 'RECORDS READ ............. ' CT-RECORDS-READ.
+           DISPLAY 'VALID ..................... ' CT-VALID.
+           DISPLAY 'INVALID-ZERO AFM ........... ' CT-ZERO-AFM.
+           DISPLAY 'INVALID-CHARS+SPACES ....... ' CT-CHARS-AND-SPACES.
+           DISPLAY 'INVALID-SPACES ............. ' CT-SPACES.
+           DISPLAY 'INVALID-CHARS .............. ' CT-CHARS.
+           DISPLAY 'INVALID-CHECK-DIGIT ........ ' CT-CHECK-DIGIT.
+           DISPLAY 'INVALID-DUPLICATE AFM ...... ' CT-DUPLICATE.
+           DISPLAY 'INVALID-OTHER/UNKNOWN ...... ' CT-OTHER.
+           DISPLAY '===================================='.
+
+      ***------------------------------------------------------------***
+      ***  CLOSES THE FILES AT END OF JOB (INCLUDING THE CUSTOMER-    ***
+      ***  MASTER/AUDIT FILES THE SUBROUTINE OPENED ON OUR BEHALF),   ***
+      ***  PRINTS THE CONTROL REPORT, AND CLEARS THE CHECKPOINT       ***
+      ***  SINCE THE RUN COMPLETED CLEAN                              ***
+      ***------------------------------------------------------------***
+       TERMINATE-RTN.
+           PERFORM CLOSE-SUBRTN-FILES-RTN.
+           CLOSE AFM-INPUT-FILE
+           CLOSE AFM-OUTPUT-FILE.
+           PERFORM REPORT-RTN.
+           MOVE 0 TO CK-RECORDS-PROCESSED
+           MOVE 0 TO CK-VALID
+           MOVE 0 TO CK-ZERO-AFM
+           MOVE 0 TO CK-CHARS-AND-SPACES
+           MOVE 0 TO CK-SPACES
+           MOVE 0 TO CK-CHARS
+           MOVE 0 TO CK-CHECK-DIGIT
+           MOVE 0 TO CK-DUPLICATE
+           MOVE 0 TO CK-OTHER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ***------------------------------------------------------------***
+      ***  SIGNALS THE SUBROUTINE TO CLOSE THE NATIVE FILES IT OPENED ***
+      ***  (CUSTOMER-MASTER, AFM-AUDIT-FILE) RATHER THAN LEAVING THEM ***
+      ***  OPEN, OR RE-OPENING/CLOSING THEM ON EVERY CALL.             ***
+      ***------------------------------------------------------------***
+       CLOSE-SUBRTN-FILES-RTN.
+           MOVE 'X' TO WC-CALLER-TYPE.
+           CALL 'AFM-VALIDATION-SUBRTN' USING WC-AFM-NUMBER
+                                              WC-CUSTOMER-NAME
+                                              WC-RETURN-CODE
+                                              WC-AFM-CATEGORY
+                                              WC-LANGUAGE-CODE
+                                              WC-USER-ID
+                                              WC-CALLER-TYPE
+                                              WC-MESSAGE-TEXT.
+       END PROGRAM AFM-BATCH-VALIDATION.
