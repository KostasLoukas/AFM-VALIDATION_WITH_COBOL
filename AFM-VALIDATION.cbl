@@ -1,10 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AFM-VALIDATION-SUBRTN.
+      ***------------------------------------------------------------***
+      ***  MODIFICATION HISTORY                                      ***
+      ***  -------------------------------------------------------    ***
+      ***  CALLABLE SUBROUTINE - AFM PASSED VIA LINKAGE SECTION,      ***
+      ***  RETURN-CODE REPLACES THE OLD ACCEPT/DISPLAY/STOP RUN SO    ***
+      ***  ONBOARDING AND INVOICING PROGRAMS CAN CALL THIS DIRECTLY   ***
+      ***  AND BRANCH ON THE RESULT.                                  ***
+      ***------------------------------------------------------------***
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CUSTOMER-MASTER  ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-AFM
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT AFM-AUDIT-FILE            ASSIGN TO AFMAUDT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01  CM-RECORD.
+           05  CM-AFM                       PIC X(9).
+           05  CM-CUSTOMER-NAME              PIC X(30).
+           05  FILLER                        PIC X(41).
+
+       FD  AFM-AUDIT-FILE.
+       01  AUD-RECORD.
+           05  AUD-AFM                      PIC X(9).
+           05  AUD-TIMESTAMP                PIC X(21).
+           05  AUD-OUTCOME                  PIC X(7).
+           05  AUD-USER-ID                  PIC X(8).
+           05  AUD-REASON                   PIC X(50).
+
        WORKING-STORAGE SECTION.
        01  AFM-IN                           PIC X(9).
        01  AFM-ARRAY REDEFINES AFM-IN.
@@ -18,21 +50,174 @@
            05  COUNT-CHARS                  PIC 99   VALUE 0.
            05  COUNT-SPACES                 PIC 99   VALUE 0.
            05  ERROR-SW                     PIC  9   VALUE 0.
+       01  WS-CM-STATUS                     PIC XX   VALUE '00'.
+       01  WS-AUD-STATUS                    PIC XX   VALUE '00'.
+       01  WS-CM-OPEN-SW                    PIC X    VALUE 'N'.
+       01  WS-AUD-OPEN-SW                   PIC X    VALUE 'N'.
+       01  WS-MSG-TBL-SW                    PIC X    VALUE 'N'.
+       01  WS-MSG-KEY                       PIC XX.
+       01  MSG-TABLE.
+           05  MSG-ENTRY OCCURS 11 TIMES INDEXED BY MSG-IDX.
+               10  MSG-CODE                 PIC XX.
+               10  MSG-TEXT-EN               PIC X(50).
+               10  MSG-TEXT-GR               PIC X(50).
 
+       LINKAGE SECTION.
+       01  LS-AFM-NUMBER                    PIC X(9).
+       01  LS-CUSTOMER-NAME                 PIC X(30).
+       01  LS-RETURN-CODE                   PIC XX.
+      *    '00' = AFM IS VALID
+      *    '10' = ZERO AFM NOT SUPPORTED
+      *    '11' = NO CHARS AND SPACES ALLOWED
+      *    '12' = NO SPACES ALLOWED
+      *    '13' = NO CHARS ALLOWED
+      *    '20' = CHECK-DIGIT ERROR
+      *    '30' = AFM ALREADY ON FILE (DUPLICATE)
+       01  LS-AFM-CATEGORY                  PIC X.
+      *    'C' = LEGAL ENTITY (COMPANY)
+      *    'I' = NATURAL PERSON (INDIVIDUAL)
+      *    SPACE = NOT CLASSIFIED (AFM DID NOT PASS CHECK-DIGIT)
+       01  LS-LANGUAGE-CODE                 PIC X.
+      *    'G' = DISPLAY MESSAGES IN GREEK, ANY OTHER VALUE = ENGLISH
+       01  LS-USER-ID                       PIC X(8).
+      *    TERMINAL/USER ID OF THE CALLER, FOR THE AUDIT TRAIL
+       01  LS-CALLER-TYPE                   PIC X.
+      *    'B' = BATCH CALLER - THIS SUBROUTINE DOES ITS OWN NATIVE
+      *          I/O AGAINST CUSTOMER-MASTER AND AFM-AUDIT-FILE
+      *    'O' = ON-LINE/CICS CALLER - THE CALLER DOES ITS OWN
+      *          CICS-SAFE FILE ACCESS, SO NATIVE FILE I/O HERE IS
+      *          SKIPPED ENTIRELY (NATIVE OPEN/READ/WRITE IS NOT A
+      *          SUPPORTED PATTERN UNDER CICS FILE CONTROL)
+      *    'X' = END-OF-JOB SIGNAL FROM A BATCH CALLER - CLOSES ANY
+      *          NATIVE FILES THIS SUBROUTINE OPENED AND RETURNS
+      *          WITHOUT VALIDATING ANYTHING
+       01  LS-MESSAGE-TEXT                  PIC X(50).
+      *    ENGLISH/GREEK REASON TEXT FOR LS-RETURN-CODE, SO EVERY
+      *    CALLER SHOWS THE SAME WORDING INSTEAD OF KEEPING ITS OWN
+      *    COPY OF THE RETURN-CODE-TO-TEXT TABLE
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-AFM-NUMBER LS-CUSTOMER-NAME
+                                LS-RETURN-CODE LS-AFM-CATEGORY
+                                LS-LANGUAGE-CODE LS-USER-ID
+                                LS-CALLER-TYPE LS-MESSAGE-TEXT.
+           IF LS-CALLER-TYPE = 'X'
+              PERFORM CLOSE-FILES-RTN
+              GOBACK
+           END-IF.
+           MOVE SPACE TO LS-AFM-CATEGORY.
+           MOVE SPACES TO LS-MESSAGE-TEXT.
+           IF WS-MSG-TBL-SW = 'N'
+              PERFORM BUILD-MSG-TABLE-RTN
+              MOVE 'Y' TO WS-MSG-TBL-SW
+           END-IF.
            PERFORM VALIDATE-AFM-RTN.
-           PERFORM CALCULATE-AFM-RTN.
+           IF ERROR-SW = 0
+              PERFORM CALCULATE-AFM-RTN
+           END-IF.
+           IF LS-RETURN-CODE = '00'
+              PERFORM CLASSIFY-AFM-RTN
+              IF LS-CALLER-TYPE NOT = 'O'
+                 PERFORM DUPLICATE-CHECK-RTN
+              END-IF
+           END-IF.
+           IF LS-CALLER-TYPE NOT = 'O'
+              PERFORM AUDIT-LOG-RTN
+           END-IF.
            GOBACK.
       ***------------------------------------------------------------***
+      ***  LOADS THE ENGLISH/GREEK TEXT FOR EACH RETURN CODE SO THE   ***
+      ***  MESSAGES CAN BE SWITCHED TO GREEK FOR COUNTER STAFF        ***
+      ***  WITHOUT DUPLICATING ANY VALIDATION LOGIC. GUARDED BY        ***
+      ***  WS-MSG-TBL-SW SO IT ONLY RUNS ONCE PER RUN, NOT ONCE PER    ***
+      ***  AFM VALIDATED - THIS SUBROUTINE IS CALLED IN A TIGHT LOOP   ***
+      ***  OVER MONTH-END BATCH EXTRACTS.                              ***
+      ***------------------------------------------------------------***
+       BUILD-MSG-TABLE-RTN.
+           MOVE '00' TO MSG-CODE(1)
+           MOVE 'TIN VALID.' TO MSG-TEXT-EN(1)
+           MOVE 'TO AFM EINAI EGKYRO.' TO MSG-TEXT-GR(1)
+           MOVE '10' TO MSG-CODE(2)
+           MOVE '***ZERO AFM IS NOT SUPPORTED!!!' TO MSG-TEXT-EN(2)
+           MOVE '***TO MIDENIKO AFM DEN YPOSTIRIZETAI!!!'
+               TO MSG-TEXT-GR(2)
+           MOVE '11' TO MSG-CODE(3)
+           MOVE '***NO CHARS AND SPACES ALLOWED!!!' TO MSG-TEXT-EN(3)
+           MOVE '***DEN EPITREPONTAI GRAMMATA KAI KENA!!!'
+               TO MSG-TEXT-GR(3)
+           MOVE '12' TO MSG-CODE(4)
+           MOVE '***NO SPACES ALLOWED!!!' TO MSG-TEXT-EN(4)
+           MOVE '***DEN EPITREPONTAI KENA!!!' TO MSG-TEXT-GR(4)
+           MOVE '13' TO MSG-CODE(5)
+           MOVE '***NO CHARS ALLOWED!!!' TO MSG-TEXT-EN(5)
+           MOVE '***DEN EPITREPONTAI GRAMMATA!!!' TO MSG-TEXT-GR(5)
+           MOVE '20' TO MSG-CODE(6)
+           MOVE '***AFM CALCULATIONS LEAD TO CHECK-DIGIT-ERROR!'
+               TO MSG-TEXT-EN(6)
+           MOVE '***LATHOS PSIFIO ELEGXOU AFM!' TO MSG-TEXT-GR(6)
+           MOVE '30' TO MSG-CODE(7)
+           MOVE '***AFM ALREADY ON FILE!' TO MSG-TEXT-EN(7)
+           MOVE '***TO AFM YPARXEI IDI STO ARXEIO!' TO MSG-TEXT-GR(7)
+           MOVE 'XX' TO MSG-CODE(8)
+           MOVE 'TIN INVALID!' TO MSG-TEXT-EN(8)
+           MOVE 'TO AFM EINAI AKYRO!' TO MSG-TEXT-GR(8)
+           MOVE 'D1' TO MSG-CODE(9)
+           MOVE 'COMPUTED CHECK-DIGIT (YPOL) ..' TO MSG-TEXT-EN(9)
+           MOVE 'YPOLOGISMENO PSIFIO ELEGXOU ..' TO MSG-TEXT-GR(9)
+           MOVE 'D2' TO MSG-CODE(10)
+           MOVE 'ACTUAL 9TH DIGIT OF AFM ......' TO MSG-TEXT-EN(10)
+           MOVE 'PRAGMATIKO 9O PSIFIO AFM .....' TO MSG-TEXT-GR(10)
+           MOVE 'D3' TO MSG-CODE(11)
+           MOVE 'ALREADY ON FILE FOR:' TO MSG-TEXT-EN(11)
+           MOVE 'YPARXEI STO ARXEIO GIA:' TO MSG-TEXT-GR(11).
+
+      ***------------------------------------------------------------***
+      ***  DISPLAYS THE MESSAGE FOR WS-MSG-KEY IN ENGLISH OR GREEK,   ***
+      ***  DEPENDING ON LS-LANGUAGE-CODE                              ***
+      ***------------------------------------------------------------***
+      ***------------------------------------------------------------***
+      ***  SKIPS THE ACTUAL DISPLAY WHEN LS-CALLER-TYPE = 'O' - A      ***
+      ***  CICS TASK HAS NO SYSOUT DEVICE, SO ACCEPT/DISPLAY IS NOT A  ***
+      ***  SUPPORTED I/O PATTERN UNDER CICS ANY MORE THAN NATIVE FILE  ***
+      ***  I/O IS (SEE DUPLICATE-CHECK-RTN/AUDIT-LOG-RTN).             ***
+      ***------------------------------------------------------------***
+       DISPLAY-MSG-RTN.
+           SET MSG-IDX TO 1.
+           IF LS-CALLER-TYPE NOT = 'O'
+              SEARCH MSG-ENTRY
+                  WHEN MSG-CODE(MSG-IDX) = WS-MSG-KEY
+                      IF LS-LANGUAGE-CODE = 'G'
+                         DISPLAY MSG-TEXT-GR(MSG-IDX)
+                      ELSE
+                         DISPLAY MSG-TEXT-EN(MSG-IDX)
+                      END-IF
+              END-SEARCH
+           END-IF.
+
+      ***------------------------------------------------------------***
+      ***  CAPTURES THE ENGLISH/GREEK TEXT FOR WS-MSG-KEY INTO        ***
+      ***  LS-MESSAGE-TEXT SO THE CALLER (BATCH OUTPUT RECORD OR      ***
+      ***  ON-LINE SCREEN) CAN SHOW THE SAME REASON WORDING WITHOUT   ***
+      ***  KEEPING ITS OWN COPY OF THIS TABLE                         ***
+      ***------------------------------------------------------------***
+       CAPTURE-MSG-RTN.
+           SET MSG-IDX TO 1.
+           SEARCH MSG-ENTRY
+               WHEN MSG-CODE(MSG-IDX) = WS-MSG-KEY
+                   IF LS-LANGUAGE-CODE = 'G'
+                      MOVE MSG-TEXT-GR(MSG-IDX) TO LS-MESSAGE-TEXT
+                   ELSE
+                      MOVE MSG-TEXT-EN(MSG-IDX) TO LS-MESSAGE-TEXT
+                   END-IF
+           END-SEARCH.
+
+      ***------------------------------------------------------------***
       ***   PERFORMS VALIDATION OF THE INPUT-TED AFM AND ISSUES ERROR***
       ***   SPECIFIC MESSAGES                                        ***
       ***------------------------------------------------------------***
        VALIDATE-AFM-RTN.
            INITIALIZE WS-VARIABLES.
-
-           DISPLAY 'Please provide a 9-digit TIN: '
-           ACCEPT AFM-IN.
+           MOVE SPACES TO LS-RETURN-CODE.
+           MOVE LS-AFM-NUMBER TO AFM-IN.
            INSPECT AFM-IN REPLACING ALL X'0D' BY SPACES
            INSPECT AFM-IN REPLACING ALL X'0A' BY SPACES
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 9
@@ -47,24 +232,36 @@
            END-PERFORM.
            EVALUATE TRUE
              WHEN COUNT-NUMBERS = 9 AND AFM-IN =  ALL '0'
-                  DISPLAY  '***ZERO AFM IS NOT SUPPORTED!!!'
+                  MOVE '10' TO WS-MSG-KEY
+                  PERFORM DISPLAY-MSG-RTN
+                  PERFORM CAPTURE-MSG-RTN
                   MOVE 1 TO ERROR-SW
+                  MOVE '10' TO LS-RETURN-CODE
              WHEN COUNT-NUMBERS < 9 AND COUNT-CHARS  > 0  AND
                   COUNT-SPACES > 0
-                  DISPLAY  '***NO CHARS AND SPACES ALLOWED!!!'
+                  MOVE '11' TO WS-MSG-KEY
+                  PERFORM DISPLAY-MSG-RTN
+                  PERFORM CAPTURE-MSG-RTN
                   MOVE 1 TO ERROR-SW
+                  MOVE '11' TO LS-RETURN-CODE
              WHEN COUNT-NUMBERS < 9 AND COUNT-SPACES > 0
-                  DISPLAY '***NO SPACES ALLOWED!!!'
+                  MOVE '12' TO WS-MSG-KEY
+                  PERFORM DISPLAY-MSG-RTN
+                  PERFORM CAPTURE-MSG-RTN
                   MOVE 1 TO ERROR-SW
+                  MOVE '12' TO LS-RETURN-CODE
              WHEN COUNT-NUMBERS < 9 AND COUNT-CHARS  > 0
-                  DISPLAY  '***NO CHARS ALLOWED!!!'
+                  MOVE '13' TO WS-MSG-KEY
+                  PERFORM DISPLAY-MSG-RTN
+                  PERFORM CAPTURE-MSG-RTN
                   MOVE 1 TO ERROR-SW
+                  MOVE '13' TO LS-RETURN-CODE
              WHEN COUNT-NUMBERS = 9
                   CONTINUE
            END-EVALUATE.
            IF ERROR-SW = 1
-              DISPLAY 'TIN INVALID!'
-              STOP RUN
+              MOVE 'XX' TO WS-MSG-KEY
+              PERFORM DISPLAY-MSG-RTN
            END-IF.
 
       ***------------------------------------------------------------***
@@ -85,9 +282,123 @@
                MOVE 0 TO YPOL
            END-IF
            IF YPOL = AFM-DIGIT(9)
-              DISPLAY 'TIN VALID.'
+              MOVE '00' TO WS-MSG-KEY
+              PERFORM DISPLAY-MSG-RTN
+              MOVE '00' TO LS-RETURN-CODE
+           ELSE
+              MOVE '20' TO WS-MSG-KEY
+              PERFORM DISPLAY-MSG-RTN
+              PERFORM CAPTURE-MSG-RTN
+              MOVE 'D1' TO WS-MSG-KEY
+              PERFORM DISPLAY-MSG-RTN
+              IF LS-CALLER-TYPE NOT = 'O'
+                 DISPLAY YPOL
+              END-IF
+              MOVE 'D2' TO WS-MSG-KEY
+              PERFORM DISPLAY-MSG-RTN
+              IF LS-CALLER-TYPE NOT = 'O'
+                 DISPLAY AFM-DIGIT(9)
+              END-IF
+              MOVE 'XX' TO WS-MSG-KEY
+              PERFORM DISPLAY-MSG-RTN
+              MOVE '20' TO LS-RETURN-CODE
+           END-IF.
+
+      ***------------------------------------------------------------***
+      ***  TAGS A CHECK-DIGIT-VALID AFM AS BELONGING TO A LEGAL       ***
+      ***  ENTITY (COMPANY) OR A NATURAL PERSON, BASED ON THE         ***
+      ***  NUMERIC RANGE THE TAX AUTHORITY ISSUES EACH CATEGORY FROM. ***
+      ***------------------------------------------------------------***
+       CLASSIFY-AFM-RTN.
+           IF AFM-DIGIT(1) = 0
+              MOVE 'C' TO LS-AFM-CATEGORY
+           ELSE
+              MOVE 'I' TO LS-AFM-CATEGORY
+           END-IF.
+
+      ***------------------------------------------------------------***
+      ***  LOOKS UP THE VALIDATED AFM ON THE CUSTOMER MASTER (AFM IS ***
+      ***  THE RECORD KEY). IF IT IS ALREADY ON FILE UNDER A DIFFER- ***
+      ***  ENT CUSTOMER NAME, THE AFM IS FLAGGED AS A DUPLICATE      ***
+      ***  RATHER THAN ACCEPTED AS A NEW REGISTRATION. ONLY USED BY   ***
+      ***  BATCH CALLERS (LS-CALLER-TYPE NOT = 'O') - THE FILE IS     ***
+      ***  OPENED ONCE ON THE FIRST CALL AND LEFT OPEN FOR THE REST   ***
+      ***  OF THE RUN, NOT RE-OPENED FOR EVERY AFM.                   ***
+      ***------------------------------------------------------------***
+       DUPLICATE-CHECK-RTN.
+           IF WS-CM-OPEN-SW = 'N'
+              OPEN INPUT CUSTOMER-MASTER
+              IF WS-CM-STATUS = '00' OR WS-CM-STATUS = '05'
+                 MOVE 'Y' TO WS-CM-OPEN-SW
+              END-IF
+           END-IF.
+           IF WS-CM-OPEN-SW = 'Y'
+              MOVE AFM-IN TO CM-AFM
+              READ CUSTOMER-MASTER
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      IF CM-CUSTOMER-NAME NOT = LS-CUSTOMER-NAME
+                         MOVE '30' TO WS-MSG-KEY
+                         PERFORM DISPLAY-MSG-RTN
+                         PERFORM CAPTURE-MSG-RTN
+                         MOVE 'D3' TO WS-MSG-KEY
+                         PERFORM DISPLAY-MSG-RTN
+                         DISPLAY CM-CUSTOMER-NAME
+                         MOVE 'XX' TO WS-MSG-KEY
+                         PERFORM DISPLAY-MSG-RTN
+                         MOVE '30' TO LS-RETURN-CODE
+                      END-IF
+              END-READ
+           END-IF.
+
+      ***------------------------------------------------------------***
+      ***  APPENDS ONE AUDIT RECORD PER CALL (AFM, TIMESTAMP,         ***
+      ***  OUTCOME, REJECTION REASON IF ANY, CALLING TERMINAL/USER)   ***
+      ***  SO COMPLIANCE REVIEWS HAVE A HISTORY OF EVERY VALIDATION   ***
+      ***  ATTEMPT INSTEAD OF RELYING ON OPERATOR MEMORY. THE AUDIT   ***
+      ***  REASON IS ALWAYS KEPT IN ENGLISH REGARDLESS OF THE         ***
+      ***  CALLER'S LANGUAGE SETTING SO THE COMPLIANCE TRAIL READS    ***
+      ***  CONSISTENTLY NO MATTER WHO KEYED THE AFM IN. ONLY USED BY  ***
+      ***  BATCH CALLERS - THE FILE IS OPENED ONCE AND LEFT OPEN FOR  ***
+      ***  THE REST OF THE RUN, NOT RE-OPENED FOR EVERY AFM.          ***
+      ***------------------------------------------------------------***
+       AUDIT-LOG-RTN.
+           MOVE LS-AFM-NUMBER TO AUD-AFM.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE LS-USER-ID TO AUD-USER-ID.
+           IF LS-RETURN-CODE = '00'
+              MOVE 'VALID' TO AUD-OUTCOME
+              MOVE SPACES TO AUD-REASON
            ELSE
-              DISPLAY '***AFM CALCULATIONS LEAD TO  CHECK-DIGIT-ERROR!'
-              DISPLAY 'TIN INVALID!'
+              MOVE 'INVALID' TO AUD-OUTCOME
+              SET MSG-IDX TO 1
+              SEARCH MSG-ENTRY
+                  WHEN MSG-CODE(MSG-IDX) = LS-RETURN-CODE
+                      MOVE MSG-TEXT-EN(MSG-IDX) TO AUD-REASON
+              END-SEARCH
+           END-IF.
+           IF WS-AUD-OPEN-SW = 'N'
+              OPEN EXTEND AFM-AUDIT-FILE
+              IF WS-AUD-STATUS = '35'
+                 OPEN OUTPUT AFM-AUDIT-FILE
+              END-IF
+              MOVE 'Y' TO WS-AUD-OPEN-SW
+           END-IF.
+           WRITE AUD-RECORD.
+
+      ***------------------------------------------------------------***
+      ***  CLOSES ANY NATIVE FILES THIS SUBROUTINE OPENED, CALLED BY  ***
+      ***  THE BATCH DRIVER ONCE AT END OF JOB (LS-CALLER-TYPE = 'X') ***
+      ***  INSTEAD OF OPENING AND CLOSING THEM ON EVERY CALL.         ***
+      ***------------------------------------------------------------***
+       CLOSE-FILES-RTN.
+           IF WS-CM-OPEN-SW = 'Y'
+              CLOSE CUSTOMER-MASTER
+              MOVE 'N' TO WS-CM-OPEN-SW
+           END-IF.
+           IF WS-AUD-OPEN-SW = 'Y'
+              CLOSE AFM-AUDIT-FILE
+              MOVE 'N' TO WS-AUD-OPEN-SW
            END-IF.
        END PROGRAM AFM-VALIDATION-SUBRTN.
