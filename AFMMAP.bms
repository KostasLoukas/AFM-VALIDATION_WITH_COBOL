@@ -0,0 +1,64 @@
+*****************************************************************
+*        BMS MAPSET - AFM ON-LINE ENTRY SCREEN                   *
+*        FRONT-DESK STAFF KEY A 9-DIGIT AFM AND GET THE          *
+*        VALID/INVALID RESULT BACK ON THE SAME SCREEN, WITHOUT   *
+*        RESTARTING THE TRANSACTION THE WAY STOP RUN USED TO.    *
+*****************************************************************
+AFMSET   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+AFMMAP1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(01,28),                                           X
+               LENGTH=24,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='AFM VALIDATION - ON-LINE'
+*
+AFMLBL   DFHMDF POS=(03,05),                                           X
+               LENGTH=18,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='ENTER 9-DIGIT AFM:'
+*
+AFM      DFHMDF POS=(03,25),                                           X
+               LENGTH=9,                                               X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICOUT='9(9)'
+*
+NAMELBL  DFHMDF POS=(05,05),                                           X
+               LENGTH=18,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='CUSTOMER NAME    :'
+*
+CUSTNAM  DFHMDF POS=(05,25),                                           X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+LANGLBL  DFHMDF POS=(06,05),                                           X
+               LENGTH=18,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='LANGUAGE (E/G)   :'
+*
+LANG     DFHMDF POS=(06,25),                                           X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NORM)
+*
+RESULT   DFHMDF POS=(08,05),                                           X
+               LENGTH=7,                                               X
+               ATTRB=(PROT,BRT)
+*
+REASON   DFHMDF POS=(10,05),                                           X
+               LENGTH=50,                                              X
+               ATTRB=(PROT,NORM)
+*
+MSGLINE  DFHMDF POS=(23,01),                                           X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
