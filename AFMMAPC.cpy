@@ -0,0 +1,80 @@
+      ***------------------------------------------------------------***
+      ***  SYMBOLIC MAP FOR MAPSET AFMSET, MAP AFMMAP1                ***
+      ***  (GENERATED FROM AFMMAP.BMS - DO NOT HAND-MAINTAIN FIELD    ***
+      ***  POSITIONS HERE, CHANGE THE BMS SOURCE AND REGENERATE)      ***
+      ***------------------------------------------------------------***
+       01  AFMMAP1I.
+           05  FILLER                       PIC X(12).
+           05  TITLE1L                      COMP PIC S9(4).
+           05  TITLE1F                      PIC X.
+           05  FILLER REDEFINES TITLE1F.
+               10  TITLE1A                  PIC X.
+           05  TITLE1I                      PIC X(24).
+           05  AFMLBLL                      COMP PIC S9(4).
+           05  AFMLBLF                      PIC X.
+           05  FILLER REDEFINES AFMLBLF.
+               10  AFMLBLA                  PIC X.
+           05  AFMLBLI                      PIC X(18).
+           05  AFML                         COMP PIC S9(4).
+           05  AFMF                         PIC X.
+           05  FILLER REDEFINES AFMF.
+               10  AFMA                     PIC X.
+           05  AFMI                         PIC X(9).
+           05  NAMELBLL                     COMP PIC S9(4).
+           05  NAMELBLF                     PIC X.
+           05  FILLER REDEFINES NAMELBLF.
+               10  NAMELBLA                 PIC X.
+           05  NAMELBLI                     PIC X(18).
+           05  CUSTNAML                     COMP PIC S9(4).
+           05  CUSTNAMF                     PIC X.
+           05  FILLER REDEFINES CUSTNAMF.
+               10  CUSTNAMA                 PIC X.
+           05  CUSTNAMI                     PIC X(30).
+           05  LANGLBLL                     COMP PIC S9(4).
+           05  LANGLBLF                     PIC X.
+           05  FILLER REDEFINES LANGLBLF.
+               10  LANGLBLA                 PIC X.
+           05  LANGLBLI                     PIC X(18).
+           05  LANGL                        COMP PIC S9(4).
+           05  LANGF                        PIC X.
+           05  FILLER REDEFINES LANGF.
+               10  LANGA                    PIC X.
+           05  LANGI                        PIC X(1).
+           05  RESULTL                      COMP PIC S9(4).
+           05  RESULTF                      PIC X.
+           05  FILLER REDEFINES RESULTF.
+               10  RESULTA                  PIC X.
+           05  RESULTI                      PIC X(7).
+           05  REASONL                      COMP PIC S9(4).
+           05  REASONF                      PIC X.
+           05  FILLER REDEFINES REASONF.
+               10  REASONA                  PIC X.
+           05  REASONI                      PIC X(50).
+           05  MSGLINEL                     COMP PIC S9(4).
+           05  MSGLINEF                     PIC X.
+           05  FILLER REDEFINES MSGLINEF.
+               10  MSGLINEA                 PIC X.
+           05  MSGLINEI                     PIC X(79).
+
+       01  AFMMAP1O REDEFINES AFMMAP1I.
+           05  FILLER                       PIC X(12).
+           05  FILLER                       PIC X(3).
+           05  TITLE1O                      PIC X(24).
+           05  FILLER                       PIC X(3).
+           05  AFMLBLO                      PIC X(18).
+           05  FILLER                       PIC X(3).
+           05  AFMO                         PIC X(9).
+           05  FILLER                       PIC X(3).
+           05  NAMELBLO                     PIC X(18).
+           05  FILLER                       PIC X(3).
+           05  CUSTNAMO                     PIC X(30).
+           05  FILLER                       PIC X(3).
+           05  LANGLBLO                     PIC X(18).
+           05  FILLER                       PIC X(3).
+           05  LANGO                        PIC X(1).
+           05  FILLER                       PIC X(3).
+           05  RESULTO                      PIC X(7).
+           05  FILLER                       PIC X(3).
+           05  REASONO                      PIC X(50).
+           05  FILLER                       PIC X(3).
+           05  MSGLINEO                     PIC X(79).
